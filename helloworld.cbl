@@ -1,23 +1,631 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
+       AUTHOR. BATCH-SUPPORT.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ----------------------------------------------------------------
+      *  2026-08-09  Converted from a single hard-coded 1+1 calculation
+      *              to a transaction-file driven batch run.  Summand
+      *              pairs now come from TRAN-FILE (one TRAN-RECORD per
+      *              pair, see copybook TRANREC) instead of WORKING-
+      *              STORAGE VALUE clauses, and U01-CALCULATION /
+      *              U02-SHOW-RESULT are PERFORMed once per record
+      *              until end of file.
+      *  2026-08-09  Replaced the console DISPLAY of each result with a
+      *              formatted print file (RPT-FILE / copybook RPTREC)
+      *              carrying a heading, one detail line per
+      *              calculation and a record-count footer.
+      *  2026-08-09  Added ON SIZE ERROR checking to the ADD in
+      *              U01-CALCULATION.  A transaction whose summands
+      *              overflow PIC 9(04) is written to REJ-FILE with an
+      *              explanation instead of flowing into the report.
+      *  2026-08-09  Added an audit trail (AUD-FILE / copybook AUDREC):
+      *              every transaction U01-CALCULATION successfully
+      *              computes is appended with its summands, result,
+      *              a timestamp and the run-id of the current run.
+      *  2026-08-09  Added control totals and a reconciliation report.
+      *              The run's record count and summand hash total are
+      *              balanced against the prior run's carried-forward
+      *              totals (CTL-FILE / copybook CTLREC) and printed on
+      *              RPT-FILE alongside this run's totals for that
+      *              file, which is rewritten for the next run to
+      *              balance against.
+      *  2026-08-09  Added checkpoint/restart support.  Every
+      *              CHECKPOINT-INTERVAL transactions, the running
+      *              record count and hash total are written to
+      *              CKPT-FILE (copybook CKPTREC).  On start-up, if
+      *              CKPT-FILE holds a checkpoint, TRAN-FILE is
+      *              repositioned past the already-processed records
+      *              and the running totals are resumed from the
+      *              checkpoint instead of starting over.  CKPT-FILE is
+      *              cleared on a clean finish.
+      *  2026-08-09  Added a downstream extract feed (EXT-FILE /
+      *              copybook EXTREC): a fixed-width record keyed by
+      *              TRAN-ID carrying SUMMAND-1, SUMMAND-2 and RESULT is
+      *              written for every transaction that completes
+      *              successfully, for other jobs to consume.
+      *  2026-08-09  TRAN-RECORD now carries TRAN-OP-CODE (ADD/SUB/MUL/
+      *              DIV).  U01-CALCULATION branches on it instead of
+      *              always adding, and rejects unrecognized op-codes
+      *              the same way it rejects an overflow.
+      *  2026-08-09  Added HIST-FILE, an indexed file (copybook
+      *              HISTREC) keyed by TRAN-ID/TRAN-DATE, so a
+      *              completed calculation can be looked up or
+      *              reprinted directly instead of only living in the
+      *              sequential report.  Opened I-O so history
+      *              accumulates across runs; OUTPUT only the first
+      *              time the file is created.
+      *  2026-08-09  U04-TERMINATION now sets RETURN-CODE to 4 when the
+      *              run wrote any rejects (0 otherwise), so the
+      *              scheduling JCL can skip downstream steps on a
+      *              reject-file hit as it already does on an abend.
+      *  2026-08-09  SUB no longer relies on ON SIZE ERROR to catch a
+      *              negative result: this compiler stores the
+      *              unsigned absolute value into RESULT instead of
+      *              raising the condition, so SUB now checks
+      *              SUMMAND-2 > SUMMAND-1 explicitly before
+      *              subtracting.  Also: RPT-FILE/REJ-FILE/AUD-FILE/
+      *              EXT-FILE are now OPENed EXTEND instead of OUTPUT
+      *              on a restart so the pre-checkpoint portion of a
+      *              prior run isn't truncated away; CKPT-FILE now
+      *              carries the raw TRAN-FILE read count (not just
+      *              the accepted count) so a restart repositions
+      *              past records that were rejected, not just past
+      *              records that were accepted, and also carries the
+      *              reject count forward; the report detail line and
+      *              audit record now carry the transaction's op-code;
+      *              and the UNRECOGNIZED OP-CODE reject reason now
+      *              includes the offending code.
+      *  2026-08-09  Reworked the reconciliation check: it was comparing
+      *              this run's totals against the immediately prior
+      *              run's totals for exact equality, which can't
+      *              realistically balance from one day to the next.
+      *              TRANIN now ends with a trailer record (TRL-RECORD
+      *              redefines TRAN-RECORD, copybook TRANREC, marked by
+      *              TRL-MARKER = "TRAILR") carrying the record count
+      *              and hash total the upstream feed expects; U01-
+      *              CALCULATION recognizes and consumes it without
+      *              processing it as a transaction, and U04-TERMINATION
+      *              now balances against that expected total instead.
+      *              CTL-FILE's carried-forward totals (copybook CTLREC)
+      *              are now a cumulative-to-date figure printed for
+      *              audit purposes only and no longer drive BALANCED/
+      *              OUT OF BALANCE.  CKPT-FILE carries the new read
+      *              totals forward too, so a restart's balance still
+      *              covers the whole file.  Also corrected EXTOUT's
+      *              DCB and the abend disposition on RPTOUT/REJOUT/
+      *              AUDOUT/EXTOUT in jcl/HELLOWLD.jcl.
+      *  2026-08-09  The trailer marker alone isn't enough to identify
+      *              the trailer safely - an upstream TRAN-ID of
+      *              "TRAILR" on an ordinary transaction that isn't
+      *              the last record on the file must not be swallowed.
+      *              U03-READ-TRANSACTION now reads one record ahead
+      *              into WS-HOLD-RECORD, so U01-CALCULATION can tell
+      *              whether the current record is positionally the
+      *              last one (WS-HOLD-AT-EOF) before trusting the
+      *              marker.  Added WS-TRAILER-SEEN so U04-TERMINATION
+      *              knows whether a trailer actually showed up this
+      *              run: TRANIN as currently fed by jcl/HELLOWLD.jcl
+      *              does not supply one yet, so the report now prints
+      *              "NO TRAILER SUPPLIED" instead of a false BALANCED/
+      *              OUT OF BALANCE verdict until that upstream change
+      *              is made (documented on the TRANIN DD there).
+      *              TRAN-RECORD (copybook TRANREC) moved from the
+      *              TRAN-FILE FD area into WORKING-STORAGE, with the FD
+      *              itself now just TRAN-FILE-RECORD PIC X(80): the
+      *              lookahead READ shares the same FD area on every
+      *              physical read regardless of INTO, so leaving
+      *              TRAN-RECORD as the FD record let the read-ahead
+      *              silently overwrite the current transaction the
+      *              moment it looked one record forward.
+      *              Renamed RPT-REC-PRIOR-LINE/COUNT/HASH to
+      *              RPT-REC-EXP-LINE/COUNT/HASH (copybook RPTREC) -
+      *              they hold the trailer's expected totals, not a
+      *              prior run's.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJ-FILE ASSIGN TO "REJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUD-FILE ASSIGN TO "AUDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CTL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXT-FILE ASSIGN TO "EXTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-FILE-RECORD         PIC X(80).
+
+       FD  RPT-FILE.
+       01  RPT-RECORD              PIC X(80).
+
+       FD  REJ-FILE.
+       01  REJ-RECORD-OUT           PIC X(80).
+
+       FD  AUD-FILE.
+       01  AUD-RECORD-OUT           PIC X(80).
+
+       FD  CTL-FILE.
+       01  CTL-RECORD-IO            PIC X(26).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD-IO           PIC X(68).
+
+       FD  EXT-FILE.
+       01  EXT-RECORD-OUT           PIC X(18).
+
+       FD  HIST-FILE.
+       COPY HISTREC.
+
        WORKING-STORAGE SECTION.
-       01 SUMMAND-1    PIC 9(04) VALUE 1.
-       01 SUMMAND-2    PIC 9(04) VALUE 1.
-       01 RESULT       PIC 9(04).
+       01  SUMMAND-1           PIC 9(04).
+       01  SUMMAND-2           PIC 9(04).
+       01  RESULT              PIC 9(04).
+
+      ******************************************************************
+      *  TRAN-RECORD (copybook TRANREC) holds the current transaction
+      *  while it is worked on.  It is a WORKING-STORAGE copy, not the
+      *  TRAN-FILE FD area itself (TRAN-FILE-RECORD, above), because
+      *  the one-record lookahead in U03-READ-TRANSACTION reads the
+      *  next physical record while the current one is still being
+      *  processed; were TRAN-RECORD the FD area, that lookahead READ
+      *  would overwrite it out from under U01-CALCULATION.
+      ******************************************************************
+       COPY TRANREC.
+
+       01  TRAN-EOF-SW         PIC X(01) VALUE 'N'.
+           88  TRAN-EOF                  VALUE 'Y'.
+           88  TRAN-NOT-EOF              VALUE 'N'.
+
+       01  TRAN-REJECT-SW      PIC X(01) VALUE 'N'.
+           88  TRAN-REJECTED             VALUE 'Y'.
+           88  TRAN-NOT-REJECTED         VALUE 'N'.
+
+       01  WS-RUN-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME          PIC 9(08).
+       01  WS-RUN-ID                PIC X(16).
+       01  WS-RECORD-COUNT          PIC 9(06) COMP.
+       01  WS-REJECT-COUNT          PIC 9(06) COMP.
+
+       01  WS-CTL-STATUS            PIC X(02).
+       01  WS-HASH-TOTAL            PIC 9(10) COMP.
+       01  WS-CUML-RECORD-COUNT     PIC 9(08) VALUE 0.
+       01  WS-CUML-HASH-TOTAL       PIC 9(10) VALUE 0.
+       01  WS-TRAN-READ-COUNT       PIC 9(08) COMP VALUE 0.
+       01  WS-READ-HASH-TOTAL       PIC 9(10) COMP VALUE 0.
+       01  WS-EXPECTED-COUNT        PIC 9(08) VALUE 0.
+       01  WS-EXPECTED-HASH         PIC 9(10) VALUE 0.
+       01  WS-TRAILER-SW            PIC X(01) VALUE 'N'.
+           88  WS-TRAILER-SEEN               VALUE 'Y'.
+           88  WS-TRAILER-NOT-SEEN           VALUE 'N'.
+
+       01  WS-HOLD-RECORD           PIC X(80).
+       01  WS-HOLD-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WS-HOLD-AT-EOF                VALUE 'Y'.
+           88  WS-HOLD-NOT-AT-EOF            VALUE 'N'.
+
+       01  WS-CKPT-STATUS           PIC X(02).
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(04) VALUE 5.
+       01  WS-PRIOR-CHECKPOINT-CT   PIC 9(08) VALUE 0.
+       01  WS-READ-COUNT            PIC 9(08) COMP VALUE 0.
+       01  WS-RESTART-SW            PIC X(01) VALUE 'N'.
+           88  WS-IS-RESTART                VALUE 'Y'.
+           88  WS-IS-NOT-RESTART             VALUE 'N'.
+       01  WS-SKIP-INDEX            PIC 9(08) COMP.
+       01  WS-CKPT-QUOTIENT         PIC 9(08) COMP.
+       01  WS-CKPT-REMAINDER        PIC 9(04) COMP.
+
+       01  WS-HIST-STATUS           PIC X(02).
+
+       COPY RPTREC.
+       COPY REJREC.
+       COPY AUDREC.
+       COPY CTLREC.
+       COPY CKPTREC.
+       COPY EXTREC.
 
        PROCEDURE DIVISION.
-           DISPLAY "Hello, world!"
-           PERFORM U01-CALCULATION
-           PERFORM U02-SHOW-RESULT
+           PERFORM U00-INITIALIZE
+           PERFORM U01-CALCULATION THRU U03-READ-TRANSACTION-EXIT
+               UNTIL TRAN-EOF
+           PERFORM U04-TERMINATION
            GOBACK
            .
 
+      ******************************************************************
+      *  U00-INITIALIZE
+      *  Reads CKPT-FILE to determine whether this is a restart, opens
+      *  the transaction and report files accordingly (EXTEND, onto
+      *  the prior run's files, on a restart; OUTPUT otherwise), writes
+      *  the report heading lines on a fresh start, repositions
+      *  TRAN-FILE past already-processed records on a restart, and
+      *  primes the transaction read.
+      ******************************************************************
+       U00-INITIALIZE SECTION.
+           OPEN INPUT TRAN-FILE
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-HASH-TOTAL
+           MOVE 0 TO WS-READ-COUNT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE INTO CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-READ-COUNT TO WS-PRIOR-CHECKPOINT-CT
+                       MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+                       MOVE CKPT-TRAN-READ-COUNT TO WS-TRAN-READ-COUNT
+                       MOVE CKPT-READ-HASH-TOTAL TO WS-READ-HASH-TOTAL
+               END-READ
+           END-IF
+           CLOSE CKPT-FILE
+           IF WS-PRIOR-CHECKPOINT-CT > 0
+               SET WS-IS-RESTART TO TRUE
+           ELSE
+               SET WS-IS-NOT-RESTART TO TRUE
+           END-IF
+           IF WS-IS-RESTART
+               OPEN EXTEND RPT-FILE
+               OPEN EXTEND REJ-FILE
+               OPEN EXTEND AUD-FILE
+               OPEN EXTEND EXT-FILE
+           ELSE
+               OPEN OUTPUT RPT-FILE
+               OPEN OUTPUT REJ-FILE
+               OPEN OUTPUT AUD-FILE
+               OPEN OUTPUT EXT-FILE
+           END-IF
+           OPEN I-O HIST-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HIST-FILE
+               CLOSE HIST-FILE
+               OPEN I-O HIST-FILE
+           END-IF
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CTL-FILE INTO CTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-RECORD-COUNT TO WS-CUML-RECORD-COUNT
+                       MOVE CTL-HASH-TOTAL TO WS-CUML-HASH-TOTAL
+               END-READ
+           END-IF
+           CLOSE CTL-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-RUN-ID(1:8)
+           MOVE WS-CURRENT-TIME TO WS-RUN-ID(9:8)
+           IF WS-IS-NOT-RESTART
+               MOVE "HELLOWORLD" TO RPT-HDG-PROGRAM
+               MOVE WS-RUN-DATE(1:4) TO RPT-HDG-RUN-DATE(1:4)
+               MOVE "-" TO RPT-HDG-RUN-DATE(5:1)
+               MOVE WS-RUN-DATE(5:2) TO RPT-HDG-RUN-DATE(6:2)
+               MOVE "-" TO RPT-HDG-RUN-DATE(8:1)
+               MOVE WS-RUN-DATE(7:2) TO RPT-HDG-RUN-DATE(9:2)
+               WRITE RPT-RECORD FROM RPT-HDG-1-LINE
+               WRITE RPT-RECORD FROM RPT-HDG-2-LINE
+           END-IF
+           IF WS-IS-RESTART
+               MOVE 1 TO WS-SKIP-INDEX
+               PERFORM U00A-SKIP-TRANSACTION
+                   UNTIL WS-SKIP-INDEX > WS-PRIOR-CHECKPOINT-CT
+           END-IF
+           READ TRAN-FILE INTO WS-HOLD-RECORD
+               AT END
+                   SET WS-HOLD-AT-EOF TO TRUE
+               NOT AT END
+                   SET WS-HOLD-NOT-AT-EOF TO TRUE
+           END-READ
+           PERFORM U03-READ-TRANSACTION
+           .
+
+      ******************************************************************
+      *  U00A-SKIP-TRANSACTION
+      *  Repositions TRAN-FILE past a record already accounted for by
+      *  the last checkpoint, on a restart.
+      ******************************************************************
+       U00A-SKIP-TRANSACTION SECTION.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SW
+           END-READ
+           ADD 1 TO WS-SKIP-INDEX
+           .
+
+      ******************************************************************
+      *  U01-CALCULATION
+      *  Applies the current transaction's op-code to its summand
+      *  pair.  A result that overflows PIC 9(04) (including a
+      *  negative SUB result) or an unrecognized op-code is routed to
+      *  REJ-FILE instead of being allowed into the report.
+      *
+      *  TRANIN may optionally end with one trailer record (TRL-RECORD
+      *  redefines TRAN-RECORD, copybook TRANREC) instead of a real
+      *  transaction, marked by TRL-MARKER = "TRAILR", carrying the
+      *  record count and hash total the upstream feed expects this
+      *  run to come up with; U04-TERMINATION balances against it when
+      *  present (see U04-TERMINATION for what happens when it isn't -
+      *  this feed does not emit one yet).  The marker is trusted only
+      *  when WS-HOLD-AT-EOF also says the current record is
+      *  positionally the last one on the file (set by the lookahead
+      *  in U03-READ-TRANSACTION): an upstream-assigned TRAN-ID of
+      *  "TRAILR" on a record that still has real transactions behind
+      *  it is processed as an ordinary transaction instead of being
+      *  swallowed.  A genuine trailer is consumed here without going
+      *  through the EVALUATE below and without counting against
+      *  WS-RECORD-COUNT/WS-REJECT-COUNT - it is neither an accepted
+      *  nor a rejected transaction.
+      ******************************************************************
        U01-CALCULATION SECTION.
-           ADD SUMMAND-1 TO SUMMAND-2 GIVING RESULT
+           MOVE 'N' TO TRAN-REJECT-SW
+           IF TRAN-ID = "TRAILR" AND WS-HOLD-AT-EOF
+               MOVE TRL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               MOVE TRL-EXPECTED-HASH TO WS-EXPECTED-HASH
+               SET TRAN-REJECTED TO TRUE
+               SET WS-TRAILER-SEEN TO TRUE
+               MOVE 'Y' TO TRAN-EOF-SW
+           ELSE
+               MOVE TRAN-SUMMAND-1 TO SUMMAND-1
+               MOVE TRAN-SUMMAND-2 TO SUMMAND-2
+               ADD 1 TO WS-TRAN-READ-COUNT
+               ADD SUMMAND-1 SUMMAND-2 TO WS-READ-HASH-TOTAL
+               EVALUATE TRAN-OP-CODE
+                   WHEN "ADD"
+                       ADD SUMMAND-1 TO SUMMAND-2 GIVING RESULT
+                           ON SIZE ERROR
+                               MOVE "ADD RESULT EXCEEDS PIC 9(04)"
+                                   TO REJ-REASON
+                               PERFORM U01A-REJECT-TRANSACTION
+                       END-ADD
+                   WHEN "SUB"
+                       IF SUMMAND-2 > SUMMAND-1
+                           MOVE "SUB RESULT IS NEGATIVE"
+                               TO REJ-REASON
+                           PERFORM U01A-REJECT-TRANSACTION
+                       ELSE
+                           SUBTRACT SUMMAND-2 FROM SUMMAND-1
+                               GIVING RESULT
+                       END-IF
+                   WHEN "MUL"
+                       MULTIPLY SUMMAND-1 BY SUMMAND-2 GIVING RESULT
+                           ON SIZE ERROR
+                               MOVE "MUL RESULT EXCEEDS PIC 9(04)"
+                                   TO REJ-REASON
+                               PERFORM U01A-REJECT-TRANSACTION
+                       END-MULTIPLY
+                   WHEN "DIV"
+                       DIVIDE SUMMAND-1 BY SUMMAND-2 GIVING RESULT
+                           ON SIZE ERROR
+                               MOVE "DIV RESULT IS INVALID"
+                                   TO REJ-REASON
+                               PERFORM U01A-REJECT-TRANSACTION
+                       END-DIVIDE
+                   WHEN OTHER
+                       MOVE SPACES TO REJ-REASON
+                       STRING "UNRECOGNIZED OP-CODE: " TRAN-OP-CODE
+                           DELIMITED BY SIZE INTO REJ-REASON
+                       PERFORM U01A-REJECT-TRANSACTION
+               END-EVALUATE
+           END-IF
            .
 
+      ******************************************************************
+      *  U02-SHOW-RESULT
+      *  Writes a detail line to the report for the current
+      *  transaction and rolls the record count, unless the
+      *  transaction was rejected in U01-CALCULATION.
+      ******************************************************************
        U02-SHOW-RESULT SECTION.
-           DISPLAY SUMMAND-1 " + " SUMMAND-2 " = " RESULT
-           .
\ No newline at end of file
+           IF TRAN-NOT-REJECTED
+               MOVE TRAN-ID TO RPT-DET-TRAN-ID
+               MOVE SUMMAND-1 TO RPT-DET-SUMMAND-1
+               MOVE SUMMAND-2 TO RPT-DET-SUMMAND-2
+               MOVE TRAN-OP-CODE TO RPT-DET-OP-CODE
+               MOVE RESULT TO RPT-DET-RESULT
+               WRITE RPT-RECORD FROM RPT-DET-LINE
+               ADD 1 TO WS-RECORD-COUNT
+               ADD SUMMAND-1 SUMMAND-2 TO WS-HASH-TOTAL
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-RUN-ID TO AUD-RUN-ID
+               MOVE TRAN-ID TO AUD-TRAN-ID
+               MOVE WS-RUN-DATE TO AUD-TIMESTAMP(1:8)
+               MOVE WS-CURRENT-TIME TO AUD-TIMESTAMP(9:8)
+               MOVE SUMMAND-1 TO AUD-SUMMAND-1
+               MOVE SUMMAND-2 TO AUD-SUMMAND-2
+               MOVE TRAN-OP-CODE TO AUD-OP-CODE
+               MOVE RESULT TO AUD-RESULT
+               WRITE AUD-RECORD-OUT FROM AUD-RECORD
+               MOVE TRAN-ID TO EXT-TRAN-ID
+               MOVE SUMMAND-1 TO EXT-SUMMAND-1
+               MOVE SUMMAND-2 TO EXT-SUMMAND-2
+               MOVE RESULT TO EXT-RESULT
+               WRITE EXT-RECORD-OUT FROM EXT-RECORD
+               MOVE TRAN-ID TO HIST-TRAN-ID
+               MOVE TRAN-DATE TO HIST-TRAN-DATE
+               MOVE SUMMAND-1 TO HIST-SUMMAND-1
+               MOVE SUMMAND-2 TO HIST-SUMMAND-2
+               MOVE TRAN-OP-CODE TO HIST-OP-CODE
+               MOVE RESULT TO HIST-RESULT
+               WRITE HIST-RECORD
+                   INVALID KEY
+                       REWRITE HIST-RECORD
+               END-WRITE
+               DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM U02A-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      *  U03-READ-TRANSACTION
+      *  Promotes the record already staged in the one-record lookahead
+      *  buffer (WS-HOLD-RECORD) into TRAN-RECORD as the current record,
+      *  then reads ahead to stage the next one.  The lookahead is what
+      *  lets U01-CALCULATION tell a genuine trailer record (the last
+      *  physical record on TRANIN) apart from an ordinary transaction
+      *  that happens to carry the same marker value: WS-HOLD-AT-EOF is
+      *  TRUE for the current record if and only if it is positionally
+      *  the last one on the file.  Sets TRAN-EOF-SW when there was no
+      *  record left to promote.
+      ******************************************************************
+       U03-READ-TRANSACTION SECTION.
+           IF WS-HOLD-AT-EOF
+               MOVE 'Y' TO TRAN-EOF-SW
+           ELSE
+               MOVE WS-HOLD-RECORD TO TRAN-RECORD
+               ADD 1 TO WS-READ-COUNT
+               READ TRAN-FILE INTO WS-HOLD-RECORD
+                   AT END
+                       SET WS-HOLD-AT-EOF TO TRUE
+                   NOT AT END
+                       SET WS-HOLD-NOT-AT-EOF TO TRUE
+               END-READ
+           END-IF
+           .
+       U03-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  U01A-REJECT-TRANSACTION
+      *  Common reject-file write for U01-CALCULATION.  REJ-REASON
+      *  must be set by the caller before this is PERFORMed.  Kept
+      *  outside the U01-CALCULATION...U03-READ-TRANSACTION-EXIT range
+      *  that the mainline PERFORMs THRU each transaction, since a
+      *  PERFORM THRU falls through every paragraph physically between
+      *  its bounds and this one must run only when PERFORMed by name.
+      ******************************************************************
+       U01A-REJECT-TRANSACTION SECTION.
+           SET TRAN-REJECTED TO TRUE
+           MOVE TRAN-ID TO REJ-TRAN-ID
+           MOVE TRAN-DATE TO REJ-TRAN-DATE
+           MOVE SUMMAND-1 TO REJ-SUMMAND-1
+           MOVE SUMMAND-2 TO REJ-SUMMAND-2
+           WRITE REJ-RECORD-OUT FROM REJ-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+
+      ******************************************************************
+      *  U02A-WRITE-CHECKPOINT
+      *  Rewrites CKPT-FILE with the running record count and hash
+      *  total so a restart can resume from this point.  Kept outside
+      *  the PERFORM THRU range for the same reason as
+      *  U01A-REJECT-TRANSACTION above.
+      ******************************************************************
+       U02A-WRITE-CHECKPOINT SECTION.
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+           MOVE WS-TRAN-READ-COUNT TO CKPT-TRAN-READ-COUNT
+           MOVE WS-READ-HASH-TOTAL TO CKPT-READ-HASH-TOTAL
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD-IO FROM CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+
+      ******************************************************************
+      *  U04-TERMINATION
+      *  Writes the report footer and closes the transaction and
+      *  report files at end of run.
+      *
+      *  The reconciliation status is BALANCED/OUT OF BALANCE only
+      *  when this run actually saw a TRANIN trailer record
+      *  (WS-TRAILER-SEEN): what was actually read off TRANIN
+      *  (WS-TRAN-READ-COUNT/WS-READ-HASH-TOTAL, counted over every
+      *  transaction record regardless of whether U01-CALCULATION went
+      *  on to accept or reject it) is compared against the expected
+      *  count/hash the trailer carries (WS-EXPECTED-COUNT/
+      *  WS-EXPECTED-HASH).  That is an achievable, meaningful balance
+      *  on an ordinary day, unlike comparing against an unrelated
+      *  prior run's totals.  TRANIN as currently fed by
+      *  jcl/HELLOWLD.jcl does not supply a trailer yet (see the note
+      *  on the TRANIN DD there), so until that upstream change is
+      *  made, no trailer will be seen and the report says so plainly
+      *  instead of printing a BALANCED or OUT OF BALANCE verdict it
+      *  has no real basis for.  The cumulative-to-date totals carried
+      *  in CTL-FILE are printed alongside it purely as a running
+      *  audit figure and play no part in this decision either way.
+      ******************************************************************
+       U04-TERMINATION SECTION.
+           MOVE WS-RECORD-COUNT TO RPT-FTR-COUNT
+           WRITE RPT-RECORD FROM RPT-FTR-LINE
+           MOVE WS-REJECT-COUNT TO RPT-FTR2-COUNT
+           WRITE RPT-RECORD FROM RPT-FTR2-LINE
+           WRITE RPT-RECORD FROM RPT-REC-HDG-LINE
+           MOVE WS-TRAN-READ-COUNT TO RPT-REC-CURR-COUNT
+           MOVE WS-READ-HASH-TOTAL TO RPT-REC-CURR-HASH
+           WRITE RPT-RECORD FROM RPT-REC-CURR-LINE
+           MOVE WS-EXPECTED-COUNT TO RPT-REC-EXP-COUNT
+           MOVE WS-EXPECTED-HASH TO RPT-REC-EXP-HASH
+           WRITE RPT-RECORD FROM RPT-REC-EXP-LINE
+           ADD WS-RECORD-COUNT TO WS-CUML-RECORD-COUNT
+           ADD WS-HASH-TOTAL TO WS-CUML-HASH-TOTAL
+           MOVE WS-CUML-RECORD-COUNT TO RPT-REC-CUML-COUNT
+           MOVE WS-CUML-HASH-TOTAL TO RPT-REC-CUML-HASH
+           WRITE RPT-RECORD FROM RPT-REC-CUML-LINE
+           IF WS-TRAILER-NOT-SEEN
+               MOVE "NO TRAILER SUPPLIED" TO RPT-REC-STATUS
+           ELSE
+               IF WS-TRAN-READ-COUNT = WS-EXPECTED-COUNT
+                   AND WS-READ-HASH-TOTAL = WS-EXPECTED-HASH
+                   MOVE "BALANCED" TO RPT-REC-STATUS
+               ELSE
+                   MOVE "OUT OF BALANCE" TO RPT-REC-STATUS
+               END-IF
+           END-IF
+           WRITE RPT-RECORD FROM RPT-REC-STATUS-LINE
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           MOVE WS-CUML-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-CUML-HASH-TOTAL TO CTL-HASH-TOTAL
+           OPEN OUTPUT CTL-FILE
+           WRITE CTL-RECORD-IO FROM CTL-RECORD
+           CLOSE CTL-FILE
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE
+           CLOSE TRAN-FILE
+           CLOSE RPT-FILE
+           CLOSE REJ-FILE
+           CLOSE AUD-FILE
+           CLOSE EXT-FILE
+           CLOSE HIST-FILE
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           .
