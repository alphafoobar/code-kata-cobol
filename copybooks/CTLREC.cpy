@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  CTLREC.CPY
+      *  Cumulative-to-date control totals carried forward from one
+      *  run to the next in CTL-FILE: CTL-RECORD-COUNT/CTL-HASH-TOTAL
+      *  are this run's accepted count/hash total ADDed onto whatever
+      *  was already on file, so the report can show a running total
+      *  since inception.  This is informational only - it is NOT
+      *  what U04-TERMINATION balances against to decide BALANCED/OUT
+      *  OF BALANCE.  That decision is made against the expected
+      *  count/hash the trailer record on TRANIN carries for this run
+      *  (copybook TRANREC, TRL-RECORD), since comparing a day's totals
+      *  against an unrelated prior day's totals for exact equality
+      *  can't realistically balance.
+      ******************************************************************
+       01  CTL-RECORD.
+           05  CTL-RUN-DATE        PIC 9(08).
+           05  CTL-RECORD-COUNT    PIC 9(08).
+           05  CTL-HASH-TOTAL      PIC 9(10).
