@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  AUDREC.CPY
+      *  Audit trail record appended for every transaction successfully
+      *  processed by U01-CALCULATION, so a total can be traced back to
+      *  the exact inputs and run that produced it.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-RUN-ID          PIC X(16).
+           05  AUD-TRAN-ID         PIC X(06).
+           05  AUD-TIMESTAMP       PIC X(16).
+           05  AUD-SUMMAND-1       PIC 9(04).
+           05  AUD-SUMMAND-2       PIC 9(04).
+           05  AUD-OP-CODE         PIC X(03).
+           05  AUD-RESULT          PIC 9(04).
