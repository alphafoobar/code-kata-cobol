@@ -0,0 +1,28 @@
+      ******************************************************************
+      *  CKPTREC.CPY
+      *  Restart-control record.  Written to CKPT-FILE every N
+      *  transactions so a job that abends partway through a large
+      *  transaction file can reposition and resume instead of
+      *  reprocessing everything from the start.
+      *
+      *  CKPT-READ-COUNT is the number of raw TRAN-FILE records read
+      *  so far, used to reposition TRAN-FILE on restart.  It is kept
+      *  separate from CKPT-RECORD-COUNT (accepted, non-rejected
+      *  transactions) because a run with rejects reads more records
+      *  than it accepts, and repositioning must skip by what was
+      *  actually read, not by what was accepted.
+      *
+      *  CKPT-TRAN-READ-COUNT and CKPT-READ-HASH-TOTAL are the
+      *  reconciliation-side counters: every transaction record read
+      *  (accepted or rejected, trailer excluded), carried forward so
+      *  a restart's balance against the TRANIN trailer still covers
+      *  the whole file, not just the post-restart tail.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-RUN-ID          PIC X(16).
+           05  CKPT-READ-COUNT      PIC 9(08).
+           05  CKPT-RECORD-COUNT    PIC 9(08).
+           05  CKPT-REJECT-COUNT    PIC 9(08).
+           05  CKPT-HASH-TOTAL      PIC 9(10).
+           05  CKPT-TRAN-READ-COUNT PIC 9(08).
+           05  CKPT-READ-HASH-TOTAL PIC 9(10).
