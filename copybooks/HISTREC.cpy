@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  HISTREC.CPY
+      *  Indexed history record for HIST-FILE.  One record per
+      *  completed calculation, keyed by transaction id and date, so a
+      *  result can be looked up or reprinted directly instead of
+      *  scanning a sequential report.
+      ******************************************************************
+       01  HIST-RECORD.
+           05  HIST-KEY.
+               10  HIST-TRAN-ID        PIC X(06).
+               10  HIST-TRAN-DATE      PIC 9(08).
+           05  HIST-SUMMAND-1          PIC 9(04).
+           05  HIST-SUMMAND-2          PIC 9(04).
+           05  HIST-OP-CODE            PIC X(03).
+           05  HIST-RESULT             PIC 9(04).
