@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  EXTREC.CPY
+      *  Fixed-width downstream extract record carrying a completed
+      *  calculation's summands and result, keyed by transaction id,
+      *  for other jobs in the shop to pick up as an interface file.
+      ******************************************************************
+       01  EXT-RECORD.
+           05  EXT-TRAN-ID         PIC X(06).
+           05  EXT-SUMMAND-1       PIC 9(04).
+           05  EXT-SUMMAND-2       PIC 9(04).
+           05  EXT-RESULT          PIC 9(04).
