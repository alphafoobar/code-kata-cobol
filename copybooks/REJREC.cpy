@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  REJREC.CPY
+      *  Reject record written when a transaction fails validation
+      *  (e.g. an ADD that overflows PIC 9(04)) and cannot be allowed
+      *  to flow into the report unflagged.
+      ******************************************************************
+       01  REJ-RECORD.
+           05  REJ-TRAN-ID         PIC X(06).
+           05  REJ-TRAN-DATE       PIC 9(08).
+           05  REJ-SUMMAND-1       PIC 9(04).
+           05  REJ-SUMMAND-2       PIC 9(04).
+           05  REJ-REASON          PIC X(40).
