@@ -0,0 +1,33 @@
+      ******************************************************************
+      *  TRANREC.CPY
+      *  Transaction input record for HELLOWORLD.  One occurrence per
+      *  SUMMAND-1 / SUMMAND-2 pair to be calculated on a run.
+      *
+      *  TRAN-OP-CODE tells U01-CALCULATION which arithmetic operation
+      *  to apply to the pair:
+      *      ADD  SUMMAND-1 + SUMMAND-2
+      *      SUB  SUMMAND-1 - SUMMAND-2
+      *      MUL  SUMMAND-1 * SUMMAND-2
+      *      DIV  SUMMAND-1 / SUMMAND-2
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ID             PIC X(06).
+           05  TRAN-DATE           PIC 9(08).
+           05  TRAN-SUMMAND-1      PIC 9(04).
+           05  TRAN-SUMMAND-2      PIC 9(04).
+           05  TRAN-OP-CODE        PIC X(03).
+           05  FILLER              PIC X(55).
+
+      ******************************************************************
+      *  TRL-RECORD redefines TRAN-RECORD for the one trailer record
+      *  that ends TRANIN.  It carries the record count and summand
+      *  hash total the upstream feed expects HELLOWORLD to come up
+      *  with, for U04-TERMINATION to balance against.  Identified by
+      *  TRL-MARKER (= TRAN-ID's bytes) being "TRAILR" instead of a
+      *  real transaction ID.
+      ******************************************************************
+       01  TRL-RECORD REDEFINES TRAN-RECORD.
+           05  TRL-MARKER          PIC X(06).
+           05  TRL-EXPECTED-COUNT  PIC 9(08).
+           05  TRL-EXPECTED-HASH   PIC 9(10).
+           05  FILLER              PIC X(56).
