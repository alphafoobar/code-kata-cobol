@@ -0,0 +1,88 @@
+      ******************************************************************
+      *  RPTREC.CPY
+      *  Print-line layouts for the HELLOWORLD calculation report.
+      *  Each 01-level below is built in WORKING-STORAGE and MOVEd to
+      *  the FD record (RPT-RECORD) immediately before the WRITE.
+      ******************************************************************
+       01  RPT-HDG-1-LINE.
+           05  FILLER              PIC X(12) VALUE "PROGRAM-ID: ".
+           05  RPT-HDG-PROGRAM     PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-HDG-RUN-DATE    PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(25) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE SPACES.
+
+       01  RPT-HDG-2-LINE.
+           05  FILLER              PIC X(08) VALUE "TRAN-ID".
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "SUMMAND-1".
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "SUMMAND-2".
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE "OP".
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "RESULT".
+           05  FILLER              PIC X(26) VALUE SPACES.
+
+       01  RPT-DET-LINE.
+           05  RPT-DET-TRAN-ID     PIC X(06).
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  RPT-DET-SUMMAND-1   PIC ZZZ9.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-DET-SUMMAND-2   PIC ZZZ9.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-DET-OP-CODE     PIC X(03).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RPT-DET-RESULT      PIC ZZZ9.
+           05  FILLER              PIC X(28) VALUE SPACES.
+
+       01  RPT-FTR-LINE.
+           05  FILLER              PIC X(14) VALUE "RECORD COUNT:".
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-FTR-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(58) VALUE SPACES.
+
+       01  RPT-FTR2-LINE.
+           05  FILLER              PIC X(14) VALUE "REJECT COUNT:".
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-FTR2-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(58) VALUE SPACES.
+
+       01  RPT-REC-HDG-LINE.
+           05  FILLER              PIC X(21) VALUE
+               "RECONCILIATION REPORT".
+           05  FILLER              PIC X(59) VALUE SPACES.
+
+       01  RPT-REC-CURR-LINE.
+           05  FILLER              PIC X(13) VALUE "ACTUAL READ:".
+           05  FILLER              PIC X(07) VALUE "COUNT=".
+           05  RPT-REC-CURR-COUNT  PIC ZZZZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "HASH=".
+           05  RPT-REC-CURR-HASH   PIC Z(9)9.
+           05  FILLER              PIC X(35) VALUE SPACES.
+
+       01  RPT-REC-EXP-LINE.
+           05  FILLER              PIC X(13) VALUE "TRL EXPECTED:".
+           05  FILLER              PIC X(07) VALUE "COUNT=".
+           05  RPT-REC-EXP-COUNT   PIC ZZZZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "HASH=".
+           05  RPT-REC-EXP-HASH    PIC Z(9)9.
+           05  FILLER              PIC X(35) VALUE SPACES.
+
+       01  RPT-REC-CUML-LINE.
+           05  FILLER              PIC X(13) VALUE "CUML TO DATE:".
+           05  FILLER              PIC X(07) VALUE "COUNT=".
+           05  RPT-REC-CUML-COUNT  PIC ZZZZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "HASH=".
+           05  RPT-REC-CUML-HASH   PIC Z(9)9.
+           05  FILLER              PIC X(35) VALUE SPACES.
+
+       01  RPT-REC-STATUS-LINE.
+           05  FILLER              PIC X(23) VALUE
+               "RECONCILIATION STATUS: ".
+           05  RPT-REC-STATUS      PIC X(20) VALUE SPACES.
+           05  FILLER              PIC X(37) VALUE SPACES.
