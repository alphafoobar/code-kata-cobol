@@ -0,0 +1,90 @@
+//HELLOWLD JOB (ACCTNO),'BATCH SUPPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//*  HELLOWLD - DAILY HELLOWORLD CALCULATION RUN
+//*  ----------------------------------------------------
+//*  STEP010  Runs HELLOWORLD against the day's transaction
+//*           generation, producing the report, reject,
+//*           audit and extract generations and updating
+//*           the control-totals, checkpoint and history
+//*           files.  HELLOWORLD sets RETURN-CODE 4 when it
+//*           writes any rejects, and 0 otherwise.
+//*  STEP020  Routes the report generation to SYSOUT.
+//*           Bypassed if STEP010 abended or hit a reject.
+//*  STEP030  Forwards the extract generation to the
+//*           downstream interface dataset.
+//*           Bypassed if STEP010 abended or hit a reject.
+//*
+//*  Changed:
+//*  2026-08-09  Initial version - schedules the HELLOWORLD
+//*              run and its two downstream steps.
+//*  2026-08-09  Corrected the COND test on STEP020/STEP030: it was
+//*              bypassing both steps on every run, including a clean
+//*              one, instead of only on a reject or abend.
+//*  2026-08-09  Corrected EXTOUT's DCB in STEP010 (was LRECL=80, but
+//*              EXT-RECORD-OUT/copybook EXTREC is 18 bytes - the same
+//*              LRECL STEP030's own SYSUT2 already used for this
+//*              data). Changed RPTOUT/REJOUT/AUDOUT/EXTOUT's abend
+//*              disposition from DELETE to CATLG: HELLOWORLD's
+//*              restart logic OPENs these EXTEND and expects the
+//*              prior (abended) run's partial output to still be
+//*              there to extend; DELETE was wiping it out from under
+//*              the restart, losing everything written before the
+//*              last checkpoint.  A restart is submitted against the
+//*              same cataloged generation the abended run left behind
+//*              rather than rolling to a new (+1) generation.
+//*********************************************************
+//*  KNOWN DEPENDENCY - TRANIN trailer record not yet produced:
+//*  HELLOWORLD's reconciliation report can only report BALANCED or
+//*  OUT OF BALANCE for a TRANIN generation that ends with a trailer
+//*  record (copybook TRANREC, TRL-RECORD, TRL-MARKER = "TRAILR")
+//*  carrying the record count and hash total the upstream feed that
+//*  builds this generation expects HELLOWORLD to come up with.  The
+//*  upstream job that populates PROD.HELLOWLD.TRANIN has NOT been
+//*  changed to emit that trailer, so until it is, every run prints
+//*  "NO TRAILER SUPPLIED" on the reconciliation status line rather
+//*  than a false BALANCED/OUT OF BALANCE verdict.  This needs to be
+//*  signed off with whoever owns that upstream job before it can be
+//*  called complete.
+//*********************************************************
+//STEP010  EXEC PGM=HELLOWORLD
+//TRANIN   DD   DSN=PROD.HELLOWLD.TRANIN(0),DISP=SHR
+//RPTOUT   DD   DSN=PROD.HELLOWLD.RPTOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJOUT   DD   DSN=PROD.HELLOWLD.REJOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDOUT   DD   DSN=PROD.HELLOWLD.AUDOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLFILE  DD   DSN=PROD.HELLOWLD.CTLFILE,DISP=OLD
+//CKPTFILE DD   DSN=PROD.HELLOWLD.CKPTFILE,DISP=OLD
+//EXTOUT   DD   DSN=PROD.HELLOWLD.EXTOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//HISTFILE DD   DSN=PROD.HELLOWLD.HISTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.HELLOWLD.RPTOUT(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSUT4   DD   UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.HELLOWLD.EXTOUT(0),DISP=SHR
+//SYSUT2   DD   DSN=PROD.DOWNSTRM.HELLOWLD.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSUT4   DD   UNIT=SYSDA,SPACE=(TRK,(1,1))
